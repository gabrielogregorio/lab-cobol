@@ -0,0 +1,90 @@
+000100*================================================================*
+000110 IDENTIFICATION                      DIVISION.
+000120*================================================================*
+000130 PROGRAM-ID. MATHCALC.
+000140 AUTHOR. GABRIEL GREGORIO DA SILVA.
+000150 INSTALLATION. COMBRATEC.
+000160 DATE-WRITTEN. 09/08/2026.
+000170 DATE-COMPILED.
+000180************************DOCUMENTACAO******************************
+000190******************************************************************
+000200*>                                                    COMBRATEC <*
+000210*> DATA.     : 09/08/2026                                       <*
+000220*> ANALISTA. : GABRIEL GREGORIO DA SILVA                        <*
+000230*> OBJETIVO. : SUBPROGRAMA DE CALCULOS MATEMATICOS COMUNS       <*
+000240*>             (AREA E CIRCUNFERENCIA DE CIRCULO, PERCENTUAL),  <*
+000250*>             USADO POR QUALQUER PROGRAMA QUE PRECISE DELES,   <*
+000260*>             SEMPRE COM A MESMA CONSTANTE PI.                 <*
+000270*>                                                              <*
+000280*> HISTORICO DE ALTERACOES                                     <*
+000290*> 09/08/2026 GGS CRIACAO DO SUBPROGRAMA.                       <*
+000300*>                                                              <*
+000310*********************FIM DOCUMENTACAO*****************************
+000320******************************************************************
+
+000330*================================================================*
+000340 DATA                                DIVISION.
+000350*================================================================*
+000360 WORKING-STORAGE                             SECTION.
+000370*----------------------------------------------------------------*
+000380************************ CONSTANTES *****************************
+000390     COPY MATHCONST.
+
+000400*----------------------------------------------------------------*
+000410 LINKAGE                                     SECTION.
+000420*----------------------------------------------------------------*
+000430     COPY MATHCALC.
+
+000440*================================================================*
+000450 PROCEDURE                           DIVISION USING
+000460                                     MATHCALC-PARAMETROS.
+000470*================================================================*
+000480 0000-MAINLINE.
+000490     SET MATHCALC-OK TO TRUE.
+000500     IF MATHCALC-AREA-CIRCULO
+000510         PERFORM 1000-CALCULAR-AREA-CIRCULO
+000520             THRU 1000-CALCULAR-AREA-CIRCULO-EXIT
+000530     ELSE
+000540         IF MATHCALC-CIRCUNFERENCIA
+000550             PERFORM 2000-CALCULAR-CIRCUNFERENCIA
+000560                 THRU 2000-CALCULAR-CIRCUNFERENCIA-EXIT
+000570         ELSE
+000580             IF MATHCALC-PERCENTUAL
+000590                 PERFORM 3000-CALCULAR-PERCENTUAL
+000600                     THRU 3000-CALCULAR-PERCENTUAL-EXIT
+000610             ELSE
+000620                 MOVE ZERO TO MATHCALC-RESULTADO
+000630                 SET MATHCALC-OPERACAO-INVALIDA TO TRUE
+000640             END-IF
+000650         END-IF
+000660     END-IF.
+000670     GOBACK.
+
+000680*----------------------------------------------------------------*
+000690* AREA DO CIRCULO = PI * RAIO (VALOR-1) AO QUADRADO              *
+000700*----------------------------------------------------------------*
+000710 1000-CALCULAR-AREA-CIRCULO.
+000720     COMPUTE MATHCALC-RESULTADO ROUNDED =
+000730             PI * MATHCALC-VALOR-1 * MATHCALC-VALOR-1.
+000740 1000-CALCULAR-AREA-CIRCULO-EXIT.
+000750     EXIT.
+
+000760*----------------------------------------------------------------*
+000770* CIRCUNFERENCIA = 2 * PI * RAIO (VALOR-1)                       *
+000780*----------------------------------------------------------------*
+000790 2000-CALCULAR-CIRCUNFERENCIA.
+000800     COMPUTE MATHCALC-RESULTADO ROUNDED =
+000810             2 * PI * MATHCALC-VALOR-1.
+000820 2000-CALCULAR-CIRCUNFERENCIA-EXIT.
+000830     EXIT.
+
+000840*----------------------------------------------------------------*
+000850* PERCENTUAL = VALOR-1 * (VALOR-2 / 100)                         *
+000860*----------------------------------------------------------------*
+000870 3000-CALCULAR-PERCENTUAL.
+000880     COMPUTE MATHCALC-RESULTADO ROUNDED =
+000890             MATHCALC-VALOR-1 * MATHCALC-VALOR-2 / 100.
+000900 3000-CALCULAR-PERCENTUAL-EXIT.
+000910     EXIT.
+
+
