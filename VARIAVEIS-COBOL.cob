@@ -1,62 +1,706 @@
-      *================================================================*
-       IDENTIFICATION                      DIVISION.
-      *================================================================*
-       PROGRAM-ID. VARIAVEIS.
-      ************************DOCUMENTACAO******************************
-      ******************************************************************
-      *>                                                    COMBRATEC <*
-      *> DATA.     : 15/09/2019                                       <*
-      *> ANALISTA. : GABRIEL GREGORIO DA SILVA                        <*
-      *> OBJETIVO. : COLOCANDO VARIAVEIS EM PRÁTICA                   <*
-      *>                                                              <*
-      *********************FIM DOCUMENTACAO*****************************
-      ******************************************************************
-
-      *================================================================*
-       DATA                                DIVISION.
-      *================================================================*
-      *----------------------------------------------------------------*
-       WORKING-STORAGE                             SECTION.
-      *----------------------------------------------------------------*
-      ********************** VARIAVEIS INDEPENDENTE ********************
-       77  NUMERO                PIC 9(2) VALUE 10.
-       77  ALFANUMERICO          PIC X(5) VALUE "ABC12".
-       77  ALFABETICO            PIC A(2) VALUE "AB".
-
-      ************************ VARIAVEIS COMPOSTAS *********************
-       01  CLIENTE.
-           02 NOME-CLIENTE       PIC X(30) VALUE "GABRIEL GREGORIO".
-           02 RG-CLIENTE         PIC X(15) VALUE "123456789012345".
-           02 COMPRAS-CLIENTE.
-               03 NOME           PIC X(25) VALUE "MELANCIA".
-               03 QUANTIDADE     PIC 9(2) VALUE 40.
-
-      ****************************** RENOMEAR **************************
-       66 NOME-QUANTIDADE RENAMES NOME THRU QUANTIDADE.
-
-      ****************************** BOOL BOOL *************************
-       01  GATO PIC X.
-           88 MORTO VALUE "X".
-           88 VIVO  VALUE "Y".
-
-      **************************** CONSTANTE **************************
-       78  PI VALUE 3.1415.
-
-      *================================================================*
-       PROCEDURE                           DIVISION.
-      *================================================================*
-           DISPLAY NUMERO.
-           DISPLAY ALFANUMERICO.
-           DISPLAY ALFABETICO.
-
-           DISPLAY CLIENTE.
-           DISPLAY NOME.
-           DISPLAY NOME-QUANTIDADE.
-
-           SET VIVO TO TRUE.
-           IF VIVO
-               DISPLAY "O GATO ESTA VIVO".
-
-           DISPLAY PI.
-
-           STOP RUN.
+000100*================================================================*
+000110 IDENTIFICATION                      DIVISION.
+000120*================================================================*
+000130 PROGRAM-ID. VARIAVEIS.
+000140 AUTHOR. GABRIEL GREGORIO DA SILVA.
+000150 INSTALLATION. COMBRATEC.
+000160 DATE-WRITTEN. 15/09/2019.
+000170 DATE-COMPILED.
+000180************************DOCUMENTACAO******************************
+000190******************************************************************
+000200*>                                                    COMBRATEC <*
+000210*> DATA.     : 15/09/2019                                       <*
+000220*> ANALISTA. : GABRIEL GREGORIO DA SILVA                        <*
+000230*> OBJETIVO. : COLOCANDO VARIAVEIS EM PRATICA                   <*
+000240*>                                                              <*
+000250*> HISTORICO DE ALTERACOES                                     <*
+000260*> 09/08/2026 GGS CLIENTE PASSA A SER LIDO DO MESTRE INDEXADO   <*
+000270*>             CLIENTE-FILE (CARGA FEITA POR CADCLI), NO LUGAR  <*
+000280*>             DO REGISTRO UNICO COMPILADO EM WORKING-STORAGE.  <*
+000290*> 09/08/2026 GGS TRANSICOES DO GATO PASSAM A SER GRAVADAS NO   <*
+000300*>             ARQUIVO AUDITORIA-GATO-FILE.                    <*
+000310*> 09/08/2026 GGS SAIDA PASSA A SER UM RELATORIO IMPRESSO      <*
+000320*>             PAGINADO (RELATORIO-FILE), NO LUGAR DE DISPLAY. <*
+000330*> 09/08/2026 GGS INCLUIDO CHECKPOINT/RESTART: O ULTIMO RG      <*
+000340*>             PROCESSADO E GRAVADO EM CHECKPOINT-FILE PARA    <*
+000350*>             RETOMAR O PROCESSAMENTO DEPOIS DE UM ABEND.     <*
+000360*> 09/08/2026 GGS PI PASSA A VIR DO COPYBOOK MATHCONST E O     <*
+000370*>             RELATORIO PASSA A MOSTRAR AREA E CIRCUNFERENCIA <*
+000380*>             CALCULADAS PELO SUBPROGRAMA MATHCALC.           <*
+000390*> 09/08/2026 GGS INCLUIDA VALIDACAO DE ALFABETICO/ALFANUME-   <*
+000400*>             RICO, COM REJEITOS GRAVADOS EM EXCECOES-FILE.   <*
+000410*> 09/08/2026 GGS INCLUIDA RECONCILIACAO DO TOTAL DE COMPRAS   <*
+000420*>             CONTRA O CONTROLE DO MESTRE, VIA NOME-QUANTI-   <*
+000430*>             DADE.                                           <*
+000440*> 09/08/2026 GGS AUDITORIA-GATO-FILE PASSA A SER ABERTO EM    <*
+000450*>             EXTEND (ACUMULA ENTRE EXECUCOES, EM VEZ DE      <*
+000460*>             TRUNCAR). CHECKPOINT-FILE PASSA A SER ZERADO    <*
+000470*>             AO TERMINO NORMAL DO LOTE, PARA QUE UM LOTE     <*
+000480*>             COMPLETO NAO IMPECA A PROXIMA EXECUCAO.         <*
+000490*> 09/08/2026 GGS ITEM-CORRENTE/NOME-QUANTIDADE MOVIDOS DE     <*
+000500*>             CLIENTE.CPY PARA CA - SAO APENAS AREA DE        <*
+000510*>             TRABALHO DA RECONCILIACAO, NAO CAMPOS DO        <*
+000520*>             REGISTRO PERSISTIDO EM CLIENTE-FILE.            <*
+000522*> 09/08/2026 GGS LEITURA DE PRIMING EM 1000-INICIALIZAR SO E  <*
+000524*>             FEITA SE CLIENTE-FILE-FIM AINDA NAO TIVER SIDO   <*
+000526*>             ARMADA PELA RECUPERACAO DE CHECKPOINT, SENAO O  <*
+000528*>             READ NEXT SEGUINTE LIMPAVA O FIM-DE-ARQUIVO E O  <*
+000530*>             LOTE REINICIAVA DO PRIMEIRO REGISTRO.            <*
+000531*> 09/08/2026 GGS AREA E CIRCUNFERENCIA PASSAM A SER IMPRESSAS  <*
+000532*>             A PARTIR DE MATHCALC-RESULTADO-EDITADO, CAMPO    <*
+000533*>             COM EDICAO DE PONTO DECIMAL, EM VEZ DO CAMPO     <*
+000534*>             NAO EDITADO MATHCALC-RESULTADO.                  <*
+000535*> 09/08/2026 GGS 2420-GRAVAR-CHECKPOINT REPOSICIONADO PARA     <*
+000536*>             DEPOIS DE 2410-GRAVAR-AUDITORIA-GATO, PARA QUE A <*
+000537*>             ORDEM FISICA DOS PARAGRAFOS VOLTE A ACOMPANHAR A <*
+000538*>             NUMERACAO.                                       <*
+000539*>                                                              <*
+000540*********************FIM DOCUMENTACAO*****************************
+000550******************************************************************
+
+000560*================================================================*
+000570 ENVIRONMENT                         DIVISION.
+000580*================================================================*
+000590 INPUT-OUTPUT                        SECTION.
+000600 FILE-CONTROL.
+000610     SELECT CLIENTE-FILE   ASSIGN TO "CLIENTE-FILE"
+000620            ORGANIZATION   IS INDEXED
+000630            ACCESS MODE    IS DYNAMIC
+000640            RECORD KEY     IS RG-CLIENTE
+000650            FILE STATUS    IS STATUS-CLIENTE-FILE.
+
+000660     SELECT ERRO-RG-FILE   ASSIGN TO "ERRO-RG-FILE"
+000670            ORGANIZATION   IS LINE SEQUENTIAL
+000680            FILE STATUS    IS STATUS-ERRO-RG-FILE.
+
+000690     SELECT AUDITORIA-GATO-FILE ASSIGN TO "AUDITORIA-GATO-FILE"
+000700            ORGANIZATION   IS LINE SEQUENTIAL
+000710            FILE STATUS    IS STATUS-AUDITORIA-GATO-FILE.
+
+000720     SELECT RELATORIO-FILE ASSIGN TO "RELATORIO-FILE"
+000730            ORGANIZATION   IS LINE SEQUENTIAL
+000740            FILE STATUS    IS STATUS-RELATORIO-FILE.
+
+000750     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-FILE"
+000760            ORGANIZATION   IS LINE SEQUENTIAL
+000770            FILE STATUS    IS STATUS-CHECKPOINT-FILE.
+
+000780     SELECT EXCECOES-FILE  ASSIGN TO "EXCECOES-FILE"
+000790            ORGANIZATION   IS LINE SEQUENTIAL
+000800            FILE STATUS    IS STATUS-EXCECOES-FILE.
+
+000810*================================================================*
+000820 DATA                                DIVISION.
+000830*================================================================*
+000840 FILE                                SECTION.
+000850 FD  CLIENTE-FILE
+000860     LABEL RECORD IS STANDARD.
+000870     COPY CLIENTE.
+
+000880 FD  ERRO-RG-FILE.
+000890 01  ERRO-RG-LINHA             PIC X(80).
+
+000900 FD  AUDITORIA-GATO-FILE.
+000910 01  AUDITORIA-GATO-LINHA      PIC X(80).
+
+000920 FD  RELATORIO-FILE.
+000930 01  RELATORIO-LINHA           PIC X(80).
+
+000940 FD  CHECKPOINT-FILE.
+000950 01  CHECKPOINT-LINHA          PIC X(15).
+
+000960 FD  EXCECOES-FILE.
+000970 01  EXCECOES-LINHA            PIC X(80).
+
+000980*----------------------------------------------------------------*
+000990 WORKING-STORAGE                             SECTION.
+001000*----------------------------------------------------------------*
+001010********************** VARIAVEIS INDEPENDENTE ********************
+001020 77  NUMERO                PIC 9(2) VALUE 10.
+001030 77  ALFANUMERICO          PIC X(5) VALUE "ABC12".
+001040 77  ALFABETICO            PIC A(2) VALUE "AB".
+
+001050****************************** BOOL BOOL *************************
+001060 01  GATO PIC X VALUE SPACE.
+001070     88 MORTO VALUE "X".
+001080     88 VIVO  VALUE "Y".
+
+001090 77  GATO-ANTERIOR         PIC X VALUE SPACE.
+
+001100**************************** CONSTANTE **************************
+001110     COPY MATHCONST.
+
+001120****************** CONTROLE DO ARQUIVO DE CLIENTES ***************
+001130 77  STATUS-CLIENTE-FILE   PIC X(02) VALUE "00".
+001140     88 CLIENTE-FILE-OK            VALUE "00".
+001150     88 CLIENTE-FILE-FIM           VALUE "10".
+
+001160*************** TOTAIS DO RELATORIO DE COMPRAS *******************
+001170 77  TOTAL-QUANTIDADE-CLIENTE  PIC 9(04) VALUE ZERO.
+
+001180**************** VALIDACAO DO RG DO CLIENTE *********************
+001190 77  STATUS-ERRO-RG-FILE   PIC X(02) VALUE "00".
+001200     88 ERRO-RG-FILE-OK           VALUE "00".
+
+001210 77  RG-SITUACAO           PIC X(01) VALUE "S".
+001220     88 RG-CLIENTE-VALIDO         VALUE "S".
+001230     88 RG-CLIENTE-INVALIDO       VALUE "N".
+
+001240 77  INDICE-RG             PIC 9(02) BINARY VALUE ZERO.
+001250 77  PESO-RG               PIC 9(02) BINARY VALUE ZERO.
+001260 77  RESTO-PESO-RG         PIC 9(02) BINARY VALUE ZERO.
+001270 77  SOMA-PONDERADA-RG     PIC 9(05) VALUE ZERO.
+001280 77  RESTO-MOD11-RG        PIC 9(02) VALUE ZERO.
+001290 77  QUOCIENTE-MOD11-RG    PIC 9(05) VALUE ZERO.
+001300 77  DIGITO-VERIF-CALC-RG  PIC 9(02) VALUE ZERO.
+
+001310*************** AUDITORIA DE TRANSICOES DO GATO ******************
+001320 77  STATUS-AUDITORIA-GATO-FILE  PIC X(02) VALUE "00".
+001330     88 AUDITORIA-GATO-FILE-OK          VALUE "00".
+
+001340 77  DATA-AUDITORIA-GATO    PIC 9(08) VALUE ZERO.
+001350 77  HORA-AUDITORIA-GATO    PIC 9(08) VALUE ZERO.
+
+001360**************** CONTROLE DO RELATORIO IMPRESSO ******************
+001370 77  STATUS-RELATORIO-FILE  PIC X(02) VALUE "00".
+001380     88 RELATORIO-FILE-OK          VALUE "00".
+
+001390 77  NUMERO-PAGINA-RELATORIO   PIC 9(04) VALUE ZERO.
+001400 77  LINHA-PAGINA-RELATORIO    PIC 9(02) BINARY VALUE ZERO.
+001410 77  MAX-LINHAS-RELATORIO      PIC 9(02) BINARY VALUE 20.
+001420 77  DATA-EXECUCAO-RELATORIO   PIC 9(08) VALUE ZERO.
+001430 77  RELATORIO-LINHA-PENDENTE  PIC X(80) VALUE SPACES.
+
+001440*************** CHECKPOINT/RESTART DO PROCESSAMENTO **************
+001450 77  STATUS-CHECKPOINT-FILE       PIC X(02) VALUE "00".
+001460     88 CHECKPOINT-FILE-OK               VALUE "00".
+001470     88 CHECKPOINT-FILE-FIM              VALUE "10".
+001480     88 CHECKPOINT-FILE-NAO-EXISTE       VALUE "35".
+
+001490 77  RG-CLIENTE-CHECKPOINT-ANTERIOR  PIC X(15) VALUE SPACES.
+001500 77  CONTADOR-REGISTROS-PROCESSADOS  PIC 9(04) BINARY VALUE ZERO.
+001510 77  INTERVALO-CHECKPOINT            PIC 9(02) BINARY VALUE 2.
+001520 77  CHECKPOINT-QUOCIENTE            PIC 9(04) VALUE ZERO.
+001530 77  CHECKPOINT-RESTO                PIC 9(02) VALUE ZERO.
+
+001540**************** AREA DE COMUNICACAO DO MATHCALC *****************
+001550 77  RAIO-CIRCULO-DEMO          PIC 9(07)V9(04) VALUE 10.
+001555 77  MATHCALC-RESULTADO-EDITADO PIC ZZZZZ9.9999 VALUE ZERO.
+001560     COPY MATHCALC.
+
+001570**************** VALIDACAO DE ALFABETICO/ALFANUMERICO ************
+001580 77  STATUS-EXCECOES-FILE       PIC X(02) VALUE "00".
+001590     88 EXCECOES-FILE-OK               VALUE "00".
+
+001600 77  SITUACAO-CAMPOS            PIC X(01) VALUE "S".
+001610     88 CAMPOS-VALIDOS                 VALUE "S".
+001620     88 CAMPOS-INVALIDOS               VALUE "N".
+
+001630**************** RECONCILIACAO DO TOTAL DE COMPRAS ***************
+001640 77  SITUACAO-RECONCILIACAO    PIC X(01) VALUE "S".
+001650     88 TOTAL-RECONCILIADO             VALUE "S".
+001660     88 TOTAL-DIVERGENTE               VALUE "N".
+
+001670 77  TOTAL-SOMADO-RENAMES      PIC 9(04) VALUE ZERO.
+
+001680****************** AREA DE TRABALHO DA RECONCILIACAO *************
+001690*    AREA DE TRABALHO USADA SOMENTE PARA ALCANCAR QUANTIDADE     *
+001700*    ATRAVES DO GRUPO RENOMEADO NOME-QUANTIDADE (RENAMES NAO     *
+001710*    PODE ABRANGER UMA OCORRENCIA DE TABELA COMO COMPRAS-        *
+001720*    CLIENTE); NAO FAZ PARTE DO REGISTRO PERSISTIDO EM           *
+001730*    CLIENTE-FILE.                                               *
+001740 01  ITEM-CORRENTE.
+001750     02 NOME           PIC X(25).
+001760     02 QUANTIDADE     PIC 9(02).
+
+001770****************************** RENOMEAR **************************
+001780 66 NOME-QUANTIDADE RENAMES NOME THRU QUANTIDADE.
+
+001790*================================================================*
+001800 PROCEDURE                           DIVISION.
+001810*================================================================*
+001820 0000-MAINLINE.
+001830     PERFORM 1000-INICIALIZAR
+001840         THRU 1000-INICIALIZAR-EXIT.
+001850     PERFORM 2000-PROCESSAR-CLIENTES
+001860         THRU 2000-PROCESSAR-CLIENTES-EXIT
+001870         UNTIL CLIENTE-FILE-FIM.
+001880     PERFORM 8000-FINALIZAR
+001890         THRU 8000-FINALIZAR-EXIT.
+001900     GO TO 9999-ENCERRAR.
+
+001910*----------------------------------------------------------------*
+001920* ABRE O MESTRE DE CLIENTES E LE O PRIMEIRO REGISTRO             *
+001930*----------------------------------------------------------------*
+001940 1000-INICIALIZAR.
+001950     OPEN INPUT CLIENTE-FILE.
+001960     IF NOT CLIENTE-FILE-OK
+001970         DISPLAY "VARIAVEIS: ERRO AO ABRIR CLIENTE-FILE - STATUS "
+001980                 STATUS-CLIENTE-FILE
+001990         GO TO 9999-ENCERRAR
+002000     END-IF.
+
+002010     PERFORM 1200-RECUPERAR-CHECKPOINT
+002020         THRU 1200-RECUPERAR-CHECKPOINT-EXIT.
+
+002030     OPEN OUTPUT ERRO-RG-FILE.
+002040     IF NOT ERRO-RG-FILE-OK
+002050         DISPLAY "VARIAVEIS: ERRO AO ABRIR ERRO-RG-FILE - STATUS "
+002060                 STATUS-ERRO-RG-FILE
+002070         GO TO 9999-ENCERRAR
+002080     END-IF.
+
+002090     OPEN EXTEND AUDITORIA-GATO-FILE.
+002100     IF NOT AUDITORIA-GATO-FILE-OK
+002110         DISPLAY "VARIAVEIS: ERRO AO ABRIR AUDITORIA-GATO-FILE - "
+002120                 "STATUS " STATUS-AUDITORIA-GATO-FILE
+002130         GO TO 9999-ENCERRAR
+002140     END-IF.
+
+002150     OPEN OUTPUT RELATORIO-FILE.
+002160     IF NOT RELATORIO-FILE-OK
+002170         DISPLAY "VARIAVEIS: ERRO AO ABRIR RELATORIO-FILE - "
+002180                 "STATUS " STATUS-RELATORIO-FILE
+002190         GO TO 9999-ENCERRAR
+002200     END-IF.
+
+002210     OPEN OUTPUT EXCECOES-FILE.
+002220     IF NOT EXCECOES-FILE-OK
+002230         DISPLAY "VARIAVEIS: ERRO AO ABRIR EXCECOES-FILE - "
+002240                 "STATUS " STATUS-EXCECOES-FILE
+002250         GO TO 9999-ENCERRAR
+002260     END-IF.
+
+002270     ACCEPT DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD.
+002280     PERFORM 2500-IMPRIMIR-CABECALHO
+002290         THRU 2500-IMPRIMIR-CABECALHO-EXIT.
+
+002300     PERFORM 2600-VALIDAR-CAMPOS
+002310         THRU 2600-VALIDAR-CAMPOS-EXIT.
+
+002320     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002330     STRING "PARAMETRO NUMERO......: " NUMERO
+002340             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002350     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002360         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002370     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002380     STRING "PARAMETRO ALFANUMERICO: " ALFANUMERICO
+002390             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002400     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002410         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002420     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002430     STRING "PARAMETRO ALFABETICO..: " ALFABETICO
+002440             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002450     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002460         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002470     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002480     STRING "CONSTANTE PI..........: " PI
+002490             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002500     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002510         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002520     MOVE RAIO-CIRCULO-DEMO TO MATHCALC-VALOR-1.
+002530     SET MATHCALC-AREA-CIRCULO TO TRUE.
+002540     CALL "MATHCALC" USING MATHCALC-PARAMETROS.
+002550     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002552     MOVE MATHCALC-RESULTADO TO MATHCALC-RESULTADO-EDITADO.
+002560     STRING "AREA DO CIRCULO (RAIO 10): "
+002562             MATHCALC-RESULTADO-EDITADO
+002570             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002580     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002590         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002600     MOVE RAIO-CIRCULO-DEMO TO MATHCALC-VALOR-1.
+002610     SET MATHCALC-CIRCUNFERENCIA TO TRUE.
+002620     CALL "MATHCALC" USING MATHCALC-PARAMETROS.
+002630     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+002632     MOVE MATHCALC-RESULTADO TO MATHCALC-RESULTADO-EDITADO.
+002640     STRING "CIRCUNFERENCIA (RAIO 10): "
+002642             MATHCALC-RESULTADO-EDITADO
+002650             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+002660     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+002670         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+002680     IF NOT CLIENTE-FILE-FIM
+002682         PERFORM 2100-LER-CLIENTE
+002684             THRU 2100-LER-CLIENTE-EXIT
+002686     END-IF.
+002700 1000-INICIALIZAR-EXIT.
+002710     EXIT.
+
+002720*----------------------------------------------------------------*
+002730* LE O CHECKPOINT DA EXECUCAO ANTERIOR (SE EXISTIR) E REPOSICIONA*
+002740* O MESTRE DE CLIENTES LOGO APOS O ULTIMO RG JA PROCESSADO, PARA *
+002750* RETOMAR UM LOTE INTERROMPIDO SEM REPROCESSAR O QUE JA FOI      *
+002760* GRAVADO. EM SEGUIDA REABRE O ARQUIVO PARA GRAVAR NOVOS MARCOS. *
+002770*----------------------------------------------------------------*
+002780 1200-RECUPERAR-CHECKPOINT.
+002790     OPEN INPUT CHECKPOINT-FILE.
+002800     IF CHECKPOINT-FILE-OK
+002810         PERFORM 1210-LER-CHECKPOINT
+002820             THRU 1210-LER-CHECKPOINT-EXIT
+002830             UNTIL CHECKPOINT-FILE-FIM
+002840         CLOSE CHECKPOINT-FILE
+002850         IF RG-CLIENTE-CHECKPOINT-ANTERIOR NOT = SPACES
+002860             MOVE RG-CLIENTE-CHECKPOINT-ANTERIOR TO RG-CLIENTE
+002870             START CLIENTE-FILE KEY IS GREATER THAN RG-CLIENTE
+002880                 INVALID KEY
+002890                     SET CLIENTE-FILE-FIM TO TRUE
+002900             END-START
+002910         END-IF
+002920     END-IF.
+
+002930     OPEN EXTEND CHECKPOINT-FILE.
+002940     IF NOT CHECKPOINT-FILE-OK
+002950         DISPLAY "VARIAVEIS: ERRO AO ABRIR CHECKPOINT-FILE - "
+002960                 "STATUS " STATUS-CHECKPOINT-FILE
+002970         GO TO 9999-ENCERRAR
+002980     END-IF.
+002990 1200-RECUPERAR-CHECKPOINT-EXIT.
+003000     EXIT.
+
+003010 1210-LER-CHECKPOINT.
+003020     READ CHECKPOINT-FILE
+003030         AT END
+003040             SET CHECKPOINT-FILE-FIM TO TRUE
+003050         NOT AT END
+003060             MOVE CHECKPOINT-LINHA
+003070                 TO RG-CLIENTE-CHECKPOINT-ANTERIOR
+003080     END-READ.
+003090 1210-LER-CHECKPOINT-EXIT.
+003100     EXIT.
+
+003110*----------------------------------------------------------------*
+003120* PROCESSA UM REGISTRO DE CLIENTE E AVANCA PARA O PROXIMO        *
+003130*----------------------------------------------------------------*
+003140 2000-PROCESSAR-CLIENTES.
+003150     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+003160     STRING "CLIENTE: " NOME-CLIENTE "   RG: " RG-CLIENTE
+003170             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+003180     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+003190         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+
+003200     PERFORM 2150-VALIDAR-RG
+003210         THRU 2150-VALIDAR-RG-EXIT.
+
+003220     IF RG-CLIENTE-INVALIDO
+003230         MOVE "   RG INVALIDO - CLIENTE NAO PROCESSADO"
+003240             TO RELATORIO-LINHA-PENDENTE
+003250         PERFORM 2510-ESCREVER-LINHA-RELATORIO
+003260             THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT
+003270     ELSE
+003280         PERFORM 2300-TOTALIZAR-COMPRAS
+003290             THRU 2300-TOTALIZAR-COMPRAS-EXIT
+003300         PERFORM 2320-RECONCILIAR-TOTAL
+003310             THRU 2320-RECONCILIAR-TOTAL-EXIT
+003320     END-IF.
+
+003330     PERFORM 2400-ATUALIZAR-GATO
+003340         THRU 2400-ATUALIZAR-GATO-EXIT.
+
+003350     PERFORM 2420-GRAVAR-CHECKPOINT
+003360         THRU 2420-GRAVAR-CHECKPOINT-EXIT.
+
+003370     PERFORM 2100-LER-CLIENTE
+003380         THRU 2100-LER-CLIENTE-EXIT.
+003390 2000-PROCESSAR-CLIENTES-EXIT.
+003400     EXIT.
+
+003410 2100-LER-CLIENTE.
+003420     READ CLIENTE-FILE NEXT RECORD
+003430         AT END
+003440             SET CLIENTE-FILE-FIM TO TRUE
+003450     END-READ.
+003460 2100-LER-CLIENTE-EXIT.
+003470     EXIT.
+
+003630*----------------------------------------------------------------*
+003640* VALIDA O RG DO CLIENTE: CORPO NUMERICO DE 14 POSICOES MAIS UM  *
+003650* DIGITO VERIFICADOR (MODULO 11), GRAVANDO OS REJEITADOS NO      *
+003660* ARQUIVO ERRO-RG-FILE.                                          *
+003670*----------------------------------------------------------------*
+003680 2150-VALIDAR-RG.
+003690     SET RG-CLIENTE-VALIDO TO TRUE.
+
+003700     IF RG-CLIENTE NOT NUMERIC
+003710         SET RG-CLIENTE-INVALIDO TO TRUE
+003720     ELSE
+003730         MOVE ZERO TO SOMA-PONDERADA-RG
+003740         PERFORM 2151-SOMAR-DIGITO-RG
+003750             THRU 2151-SOMAR-DIGITO-RG-EXIT
+003760             VARYING INDICE-RG FROM 1 BY 1
+003770             UNTIL INDICE-RG > 14
+003780         DIVIDE SOMA-PONDERADA-RG BY 11
+003790             GIVING QUOCIENTE-MOD11-RG
+003800             REMAINDER RESTO-MOD11-RG
+003810         COMPUTE DIGITO-VERIF-CALC-RG = 11 - RESTO-MOD11-RG
+003820         IF DIGITO-VERIF-CALC-RG > 9
+003830             MOVE ZERO TO DIGITO-VERIF-CALC-RG
+003840         END-IF
+003850         IF DIGITO-VERIF-CALC-RG NOT = RG-DIGITO (15)
+003860             SET RG-CLIENTE-INVALIDO TO TRUE
+003870         END-IF
+003880     END-IF.
+
+003890     IF RG-CLIENTE-INVALIDO
+003900         STRING "RG INVALIDO.......: " RG-CLIENTE
+003910             DELIMITED BY SIZE INTO ERRO-RG-LINHA
+003920         WRITE ERRO-RG-LINHA
+003930     END-IF.
+003940 2150-VALIDAR-RG-EXIT.
+003950     EXIT.
+
+003960 2151-SOMAR-DIGITO-RG.
+003970     DIVIDE INDICE-RG BY 8 GIVING PESO-RG REMAINDER RESTO-PESO-RG.
+003980     COMPUTE PESO-RG = RESTO-PESO-RG + 2.
+003990     COMPUTE SOMA-PONDERADA-RG = SOMA-PONDERADA-RG +
+004000             (RG-DIGITO (INDICE-RG) * PESO-RG).
+004010 2151-SOMAR-DIGITO-RG-EXIT.
+004020     EXIT.
+
+004030*----------------------------------------------------------------*
+004040* IMPRIME CADA ITEM DA COMPRA E ACUMULA O TOTAL DO CLIENTE       *
+004050*----------------------------------------------------------------*
+004060 2300-TOTALIZAR-COMPRAS.
+004070     MOVE ZERO TO TOTAL-QUANTIDADE-CLIENTE.
+004080     MOVE "   ITEM                      QUANTIDADE"
+004090         TO RELATORIO-LINHA-PENDENTE.
+004100     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+004110         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+004120     PERFORM 2310-IMPRIMIR-ITEM
+004130         THRU 2310-IMPRIMIR-ITEM-EXIT
+004140         VARYING IDX-COMPRA-CLI FROM 1 BY 1
+004150         UNTIL IDX-COMPRA-CLI > QTD-ITENS-COMPRA.
+004160     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+004170     STRING "   TOTAL DO CLIENTE..: " TOTAL-QUANTIDADE-CLIENTE
+004180             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+004190     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+004200         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+004210 2300-TOTALIZAR-COMPRAS-EXIT.
+004220     EXIT.
+
+004230 2310-IMPRIMIR-ITEM.
+004240     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+004250     STRING "   " ITEM-NOME (IDX-COMPRA-CLI)
+004260             "   " ITEM-QUANTIDADE (IDX-COMPRA-CLI)
+004270             DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE.
+004280     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+004290         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+004300     ADD ITEM-QUANTIDADE (IDX-COMPRA-CLI)
+004310         TO TOTAL-QUANTIDADE-CLIENTE.
+004320 2310-IMPRIMIR-ITEM-EXIT.
+004330     EXIT.
+
+004340*----------------------------------------------------------------*
+004350* RECONCILIA O TOTAL COMPRADO PELO CLIENTE CONTRA O CONTROLE     *
+004360* GRAVADO NO MESTRE, SOMANDO CADA OCORRENCIA DA TABELA COMPRAS-  *
+004370* CLIENTE ATRAVES DO GRUPO RENOMEADO NOME-QUANTIDADE: CADA       *
+004380* OCORRENCIA E MOVIDA PARA O GRUPO RENOMEADO (UNICA FORMA DE     *
+004390* ALCANCAR ITEM-CORRENTE, JA QUE RENAMES NAO PODE ABRANGER UMA   *
+004400* OCORRENCIA DE TABELA) E A QUANTIDADE E SOMADA DALI.            *
+004410*----------------------------------------------------------------*
+004420 2320-RECONCILIAR-TOTAL.
+004430     MOVE ZERO TO TOTAL-SOMADO-RENAMES.
+004440     PERFORM 2321-SOMAR-ITEM-RENAMES
+004450         THRU 2321-SOMAR-ITEM-RENAMES-EXIT
+004460         VARYING IDX-COMPRA-CLI FROM 1 BY 1
+004470         UNTIL IDX-COMPRA-CLI > QTD-ITENS-COMPRA.
+
+004480     MOVE SPACES TO RELATORIO-LINHA-PENDENTE.
+004490     IF TOTAL-SOMADO-RENAMES = CONTROLE-TOTAL-COMPRAS
+004500         SET TOTAL-RECONCILIADO TO TRUE
+004510         STRING "   RECONCILIACAO.....: OK (TOTAL "
+004520                 TOTAL-SOMADO-RENAMES ")"
+004530                 DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE
+004540     ELSE
+004550         SET TOTAL-DIVERGENTE TO TRUE
+004560         STRING "   RECONCILIACAO.....: DIVERGENTE (MESTRE "
+004570                 CONTROLE-TOTAL-COMPRAS " SOMADO "
+004580                 TOTAL-SOMADO-RENAMES ")"
+004590                 DELIMITED BY SIZE INTO RELATORIO-LINHA-PENDENTE
+004600     END-IF.
+004610     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+004620         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+004630 2320-RECONCILIAR-TOTAL-EXIT.
+004640     EXIT.
+
+004650 2321-SOMAR-ITEM-RENAMES.
+004660     MOVE COMPRAS-CLIENTE (IDX-COMPRA-CLI)  TO NOME-QUANTIDADE.
+004670     ADD QUANTIDADE TO TOTAL-SOMADO-RENAMES.
+004680 2321-SOMAR-ITEM-RENAMES-EXIT.
+004690     EXIT.
+
+004700*----------------------------------------------------------------*
+004710* ALTERNA O ESTADO DO GATO E REGISTRA A TRANSICAO EM AUDITORIA   *
+004720*----------------------------------------------------------------*
+004730 2400-ATUALIZAR-GATO.
+004740     MOVE GATO TO GATO-ANTERIOR.
+
+004750     IF VIVO
+004760         SET MORTO TO TRUE
+004770     ELSE
+004780         SET VIVO TO TRUE
+004790     END-IF.
+
+004800     IF GATO-ANTERIOR NOT = GATO
+004810         PERFORM 2410-GRAVAR-AUDITORIA-GATO
+004820             THRU 2410-GRAVAR-AUDITORIA-GATO-EXIT
+004830     END-IF.
+
+004840     IF VIVO
+004850         MOVE "O GATO ESTA VIVO" TO RELATORIO-LINHA-PENDENTE
+004860     ELSE
+004870         MOVE "O GATO ESTA MORTO" TO RELATORIO-LINHA-PENDENTE
+004880     END-IF.
+004890     PERFORM 2510-ESCREVER-LINHA-RELATORIO
+004900         THRU 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+004910 2400-ATUALIZAR-GATO-EXIT.
+004920     EXIT.
+
+004930*----------------------------------------------------------------*
+004940* GRAVA NO ARQUIVO AUDITORIA-GATO-FILE A TRANSICAO DE ESTADO     *
+004950* DO GATO: VALOR ANTERIOR, VALOR NOVO E DATA/HORA DO EVENTO.     *
+004960*----------------------------------------------------------------*
+004970 2410-GRAVAR-AUDITORIA-GATO.
+004980     ACCEPT DATA-AUDITORIA-GATO FROM DATE YYYYMMDD.
+004990     ACCEPT HORA-AUDITORIA-GATO FROM TIME.
+
+005000     STRING "GATO DE " GATO-ANTERIOR " PARA " GATO
+005010             " EM " DATA-AUDITORIA-GATO "-" HORA-AUDITORIA-GATO
+005020             DELIMITED BY SIZE INTO AUDITORIA-GATO-LINHA.
+005030     WRITE AUDITORIA-GATO-LINHA.
+005040 2410-GRAVAR-AUDITORIA-GATO-EXIT.
+005050     EXIT.
+
+005052*----------------------------------------------------------------*
+005054* GRAVA UM MARCO DE CHECKPOINT A CADA N CLIENTES PROCESSADOS,    *
+005056* PARA PERMITIR RETOMAR O LOTE A PARTIR DESSE PONTO.             *
+005058*----------------------------------------------------------------*
+005059 2420-GRAVAR-CHECKPOINT.
+005060     ADD 1 TO CONTADOR-REGISTROS-PROCESSADOS.
+005061     DIVIDE CONTADOR-REGISTROS-PROCESSADOS BY INTERVALO-CHECKPOINT
+005062         GIVING CHECKPOINT-QUOCIENTE
+005063         REMAINDER CHECKPOINT-RESTO.
+005064     IF CHECKPOINT-RESTO = ZERO
+005065         MOVE RG-CLIENTE TO CHECKPOINT-LINHA
+005066         WRITE CHECKPOINT-LINHA
+005067     END-IF.
+005068 2420-GRAVAR-CHECKPOINT-EXIT.
+005069     EXIT.
+
+005070*----------------------------------------------------------------*
+005072* IMPRIME O CABECALHO DE UMA NOVA PAGINA DO RELATORIO: TITULO,   *
+005080* DATA DE EXECUCAO, NUMERO DE PAGINA E CABECALHO DE COLUNAS.     *
+005090*----------------------------------------------------------------*
+005100 2500-IMPRIMIR-CABECALHO.
+005110     ADD 1 TO NUMERO-PAGINA-RELATORIO.
+005120     MOVE ZERO TO LINHA-PAGINA-RELATORIO.
+
+005130     MOVE SPACES TO RELATORIO-LINHA.
+005140     STRING "COMBRATEC - RELATORIO DE CLIENTES E COMPRAS"
+005150             "     DATA: " DATA-EXECUCAO-RELATORIO
+005160             "     PAGINA: " NUMERO-PAGINA-RELATORIO
+005170             DELIMITED BY SIZE INTO RELATORIO-LINHA.
+005180     WRITE RELATORIO-LINHA.
+
+005190     MOVE SPACES TO RELATORIO-LINHA.
+005200     WRITE RELATORIO-LINHA.
+
+005210     MOVE "CLIENTE / RG / ITEM                QUANTIDADE"
+005220         TO RELATORIO-LINHA.
+005230     WRITE RELATORIO-LINHA.
+
+005240     MOVE SPACES TO RELATORIO-LINHA.
+005250     WRITE RELATORIO-LINHA.
+
+005260     MOVE 4 TO LINHA-PAGINA-RELATORIO.
+005270 2500-IMPRIMIR-CABECALHO-EXIT.
+005280     EXIT.
+
+005290*----------------------------------------------------------------*
+005300* GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO PARA UMA    *
+005310* NOVA PAGINA QUANDO A PAGINA CORRENTE JA ESTA CHEIA.            *
+005320*----------------------------------------------------------------*
+005330 2510-ESCREVER-LINHA-RELATORIO.
+005340     IF LINHA-PAGINA-RELATORIO >= MAX-LINHAS-RELATORIO
+005350         PERFORM 2500-IMPRIMIR-CABECALHO
+005360             THRU 2500-IMPRIMIR-CABECALHO-EXIT
+005370     END-IF.
+005380     MOVE RELATORIO-LINHA-PENDENTE TO RELATORIO-LINHA.
+005390     WRITE RELATORIO-LINHA.
+005400     ADD 1 TO LINHA-PAGINA-RELATORIO.
+005410 2510-ESCREVER-LINHA-RELATORIO-EXIT.
+005420     EXIT.
+
+005430*----------------------------------------------------------------*
+005440* VALIDA ALFABETICO (SO LETRAS) E ALFANUMERICO (3 LETRAS MAIS    *
+005450* 2 DIGITOS), GRAVANDO EM EXCECOES-FILE TUDO O QUE NAO BATER     *
+005460* COM O FORMATO ESPERADO, PARA QUANDO VIEREM DE ENTRADA REAL.    *
+005470*----------------------------------------------------------------*
+005480 2600-VALIDAR-CAMPOS.
+005490     SET CAMPOS-VALIDOS TO TRUE.
+
+005500     IF ALFABETICO NOT ALPHABETIC
+005510         SET CAMPOS-INVALIDOS TO TRUE
+005520         MOVE SPACES TO EXCECOES-LINHA
+005530         STRING "ALFABETICO INVALIDO (NAO ALFABETICO): "
+005540                 ALFABETICO
+005550                 DELIMITED BY SIZE INTO EXCECOES-LINHA
+005560         WRITE EXCECOES-LINHA
+005570     END-IF.
+
+005580     IF ALFANUMERICO (1:3) NOT ALPHABETIC
+005590         OR ALFANUMERICO (4:2) NOT NUMERIC
+005600         SET CAMPOS-INVALIDOS TO TRUE
+005610         MOVE SPACES TO EXCECOES-LINHA
+005620         STRING "ALFANUMERICO INVALIDO (ESPERADO AAA99): "
+005630                 ALFANUMERICO
+005640                 DELIMITED BY SIZE INTO EXCECOES-LINHA
+005650         WRITE EXCECOES-LINHA
+005660     END-IF.
+005670 2600-VALIDAR-CAMPOS-EXIT.
+005680     EXIT.
+
+005690*----------------------------------------------------------------*
+005700* FECHA O MESTRE DE CLIENTES E OS ARQUIVOS AUXILIARES. SO SE     *
+005710* CHEGA AQUI QUANDO O LOTE TERMINOU NORMALMENTE (UM LOTE         *
+005720* INTERROMPIDO NAO PASSA POR 8000-FINALIZAR), LOGO O MESTRE FOI  *
+005730* LIDO POR COMPLETO E OS MARCOS GRAVADOS POR 2420-GRAVAR-        *
+005740* CHECKPOINT NAO SERVEM MAIS PARA RETOMADA - O CHECKPOINT-FILE   *
+005750* E ZERADO PARA QUE A PROXIMA EXECUCAO RELEIA O MESTRE DESDE O   *
+005760* INICIO, EM VEZ DE TENTAR UM START A PARTIR DO ULTIMO RG.       *
+005770*----------------------------------------------------------------*
+005780 8000-FINALIZAR.
+005790     CLOSE CHECKPOINT-FILE.
+005800     OPEN OUTPUT CHECKPOINT-FILE.
+005810     IF NOT CHECKPOINT-FILE-OK
+005820         DISPLAY "VARIAVEIS: ERRO AO ZERAR CHECKPOINT-FILE - "
+005830                 "STATUS " STATUS-CHECKPOINT-FILE
+005840     END-IF.
+005850     CLOSE CHECKPOINT-FILE.
+005860     CLOSE CLIENTE-FILE.
+005870     CLOSE ERRO-RG-FILE.
+005880     CLOSE AUDITORIA-GATO-FILE.
+005890     CLOSE RELATORIO-FILE.
+005900     CLOSE EXCECOES-FILE.
+005910 8000-FINALIZAR-EXIT.
+005920     EXIT.
+
+005930 9999-ENCERRAR.
+005940     STOP RUN.
+
+
+
+
+
+
+
+
+
+
+
+
+
