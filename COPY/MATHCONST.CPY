@@ -0,0 +1,12 @@
+000100*================================================================*
+000110* MATHCONST.CPY                                                  *
+000120*----------------------------------------------------------------*
+000130* CONSTANTES MATEMATICAS COMPARTILHADAS POR TODOS OS PROGRAMAS   *
+000140* QUE PRECISAM DELAS, PARA QUE NAO EXISTAM VARIAS COPIAS DO      *
+000150* MESMO VALOR COM PRECISOES DIFERENTES ESPALHADAS PELO SISTEMA. *
+000160*----------------------------------------------------------------*
+000170* HISTORICO DE ALTERACOES                                       *
+000180* 09/08/2026 GGS CRIACAO DO COPYBOOK, A PARTIR DA CONSTANTE PI   *
+000190*             ANTES DECLARADA ISOLADAMENTE EM VARIAVEIS.         *
+000200*================================================================*
+000210 78  PI VALUE 3.1415.
