@@ -0,0 +1,22 @@
+000100*================================================================*
+000110* MATHCALC.CPY                                                   *
+000120*----------------------------------------------------------------*
+000130* AREA DE COMUNICACAO DO SUBPROGRAMA MATHCALC, COMPARTILHADA     *
+000140* ENTRE QUEM CHAMA (WORKING-STORAGE) E O PROPRIO MATHCALC        *
+000150* (LINKAGE SECTION), PARA QUE OS DOIS LADOS NUNCA DIVIRJAM.      *
+000160*----------------------------------------------------------------*
+000170* HISTORICO DE ALTERACOES                                       *
+000180* 09/08/2026 GGS CRIACAO DO COPYBOOK, JUNTO COM O SUBPROGRAMA    *
+000190*             MATHCALC DE CALCULOS MATEMATICOS COMUNS.          *
+000200*================================================================*
+000210 01  MATHCALC-PARAMETROS.
+000220     02 MATHCALC-OPERACAO        PIC X(02).
+000230        88 MATHCALC-AREA-CIRCULO        VALUE "01".
+000240        88 MATHCALC-CIRCUNFERENCIA      VALUE "02".
+000250        88 MATHCALC-PERCENTUAL          VALUE "03".
+000260     02 MATHCALC-VALOR-1         PIC 9(07)V9(04).
+000270     02 MATHCALC-VALOR-2         PIC 9(07)V9(04).
+000280     02 MATHCALC-RESULTADO       PIC 9(07)V9(04).
+000290     02 MATHCALC-STATUS          PIC X(02).
+000300        88 MATHCALC-OK                  VALUE "00".
+000310        88 MATHCALC-OPERACAO-INVALIDA   VALUE "99".
