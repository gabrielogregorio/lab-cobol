@@ -0,0 +1,28 @@
+000100*================================================================*
+000110* CLIENTE.CPY                                                    *
+000120*----------------------------------------------------------------*
+000130* LAYOUT COMUM DO REGISTRO DE CLIENTE, COMPARTILHADO POR TODOS   *
+000140* OS PROGRAMAS QUE LEEM OU GRAVAM O MESTRE CLIENTE-FILE, PARA    *
+000150* QUE NAO EXISTAM DUAS COPIAS DO MESMO LAYOUT PODENDO DIVERGIR.  *
+000160*----------------------------------------------------------------*
+000170* HISTORICO DE ALTERACOES                                       *
+000180* 09/08/2026 GGS CRIACAO DO COPYBOOK, A PARTIR DO REGISTRO       *
+000190*             CLIENTE ANTES DUPLICADO EM VARIAVEIS E CADCLI.     *
+000200* 09/08/2026 GGS INCLUIDO CONTROLE-TOTAL-COMPRAS, O TOTAL DE     *
+000210*             QUANTIDADE ESPERADO PARA RECONCILIACAO.            *
+000220* 09/08/2026 GGS REMOVIDOS ITEM-CORRENTE/NOME-QUANTIDADE - ERAM  *
+000230*             APENAS AREA DE TRABALHO PARA A RECONCILIACAO EM    *
+000240*             VARIAVEIS E NAO FAZEM PARTE DO REGISTRO PERSISTIDO.*
+000250*================================================================*
+000260 01  CLIENTE.
+000270     02 NOME-CLIENTE       PIC X(30).
+000280     02 RG-CLIENTE         PIC X(15).
+000290     02 RG-CLIENTE-DIGITOS REDEFINES RG-CLIENTE.
+000300         03 RG-DIGITO      PIC 9 OCCURS 15 TIMES.
+000310     02 QTD-ITENS-COMPRA   PIC 9(02) BINARY.
+000320     02 CONTROLE-TOTAL-COMPRAS PIC 9(04).
+000330     02 COMPRAS-CLIENTE    OCCURS 10 TIMES
+000340                           INDEXED BY IDX-COMPRA-CLI.
+000350         03 ITEM-NOME          PIC X(25).
+000360         03 ITEM-QUANTIDADE    PIC 9(02).
+
