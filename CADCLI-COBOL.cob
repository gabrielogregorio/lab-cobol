@@ -0,0 +1,179 @@
+000100*================================================================*
+000110 IDENTIFICATION                      DIVISION.
+000120*================================================================*
+000130 PROGRAM-ID. CADCLI.
+000140 AUTHOR. GABRIEL GREGORIO DA SILVA.
+000150 INSTALLATION. COMBRATEC.
+000160 DATE-WRITTEN. 09/08/2026.
+000170 DATE-COMPILED.
+000180************************DOCUMENTACAO******************************
+000190******************************************************************
+000200*>                                                    COMBRATEC <*
+000210*> DATA.     : 09/08/2026                                       <*
+000220*> ANALISTA. : GABRIEL GREGORIO DA SILVA                        <*
+000230*> OBJETIVO. : CARGA/MANUTENCAO DO ARQUIVO MESTRE DE CLIENTES   <*
+000240*>             (CLIENTE-FILE), SUBSTITUINDO O REGISTRO UNICO    <*
+000250*>             ANTES COMPILADO DENTRO DE VARIAVEIS.             <*
+000260*>                                                              <*
+000270*> HISTORICO DE ALTERACOES                                     <*
+000280*> 09/08/2026 GGS CRIACAO DO PROGRAMA DE CARGA DO MESTRE.       <*
+000290*> 09/08/2026 GGS REGISTRO CLIENTE PASSA A VIR DO COPYBOOK     <*
+000300*>             CLIENTE.CPY, COMPARTILHADO COM VARIAVEIS.       <*
+000310*> 09/08/2026 GGS CARGA PASSA A PREENCHER CONTROLE-TOTAL-      <*
+000320*>             COMPRAS, O TOTAL ESPERADO PARA RECONCILIACAO.   <*
+000330*> 09/08/2026 GGS TABELA SEMENTE REORDENADA PELO RG, JA QUE     <*
+000340*>             CLIENTE-FILE E GRAVADO EM ACCESS MODE            <*
+000350*>             SEQUENTIAL E EXIGE CHAVE ASCENDENTE.             <*
+000360*>                                                              <*
+000370*********************FIM DOCUMENTACAO*****************************
+000380******************************************************************
+
+000390*================================================================*
+000400 ENVIRONMENT                         DIVISION.
+000410*================================================================*
+000420 INPUT-OUTPUT                        SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CLIENTE-FILE   ASSIGN TO "CLIENTE-FILE"
+000450            ORGANIZATION   IS INDEXED
+000460            ACCESS MODE    IS SEQUENTIAL
+000470            RECORD KEY     IS RG-CLIENTE
+000480            FILE STATUS    IS STATUS-CLIENTE-FILE.
+
+000490*================================================================*
+000500 DATA                                DIVISION.
+000510*================================================================*
+000520 FILE                                SECTION.
+000530 FD  CLIENTE-FILE
+000540     LABEL RECORD IS STANDARD.
+000550     COPY CLIENTE.
+
+000560*----------------------------------------------------------------*
+000570 WORKING-STORAGE                             SECTION.
+000580*----------------------------------------------------------------*
+000590 77  STATUS-CLIENTE-FILE   PIC X(02) VALUE "00".
+000600     88 CLIENTE-FILE-OK            VALUE "00".
+000610     88 CLIENTE-FILE-FIM           VALUE "10".
+
+000620 77  INDICE-CARGA          PIC 9(02) BINARY VALUE ZERO.
+000630 77  TOTAL-CLIENTES-CARGA  PIC 9(02) BINARY VALUE 3.
+
+000640****************** TABELA DE REGISTROS SEMENTE *******************
+000650 01  TABELA-SEMENTE.
+000660     02 SEMENTE-CLIENTE OCCURS 3 TIMES
+000670                         INDEXED BY IDX-SEMENTE.
+000680         03 SEMENTE-NOME-CLIENTE  PIC X(30).
+000690         03 SEMENTE-RG-CLIENTE    PIC X(15).
+000700         03 SEMENTE-QTD-ITENS     PIC 9(02) BINARY.
+000710         03 SEMENTE-ITEM OCCURS 3 TIMES
+000720                         INDEXED BY IDX-SEMENTE-ITEM.
+000730             04 SEMENTE-NOME-COMPRA  PIC X(25).
+000740             04 SEMENTE-QUANTIDADE   PIC 9(02).
+
+000750*================================================================*
+000760 PROCEDURE                           DIVISION.
+000770*================================================================*
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INICIALIZAR
+000800         THRU 1000-INICIALIZAR-EXIT.
+000810     PERFORM 2000-CARREGAR-MESTRE
+000820         THRU 2000-CARREGAR-MESTRE-EXIT.
+000830     PERFORM 9000-FINALIZAR
+000840         THRU 9000-FINALIZAR-EXIT.
+000850     GO TO 9999-ENCERRAR.
+
+000860*----------------------------------------------------------------*
+000870* MONTA OS REGISTROS SEMENTE QUE FORMAM O MESTRE INICIAL         *
+000880*----------------------------------------------------------------*
+000890 1000-INICIALIZAR.
+000900*    SEMENTE-CLIENTE E GRAVADA EM CLIENTE-FILE COM ACCESS MODE
+000910*    SEQUENTIAL, QUE EXIGE RG-CLIENTE EM ORDEM ASCENDENTE; OS TRES
+000920*    CLIENTES ABAIXO ESTAO NA ORDEM DE SEUS RESPECTIVOS RG.
+000930     MOVE "GABRIEL GREGORIO"     TO SEMENTE-NOME-CLIENTE (1).
+000940     MOVE "123456789012340"      TO SEMENTE-RG-CLIENTE   (1).
+000950     MOVE 3                      TO SEMENTE-QTD-ITENS    (1).
+000960     MOVE "MELANCIA"             TO SEMENTE-NOME-COMPRA  (1 1).
+000970     MOVE 40                     TO SEMENTE-QUANTIDADE   (1 1).
+000980     MOVE "ABACAXI"              TO SEMENTE-NOME-COMPRA  (1 2).
+000990     MOVE 15                     TO SEMENTE-QUANTIDADE   (1 2).
+001000     MOVE "MAMAO"                TO SEMENTE-NOME-COMPRA  (1 3).
+001010     MOVE 05                     TO SEMENTE-QUANTIDADE   (1 3).
+
+001020     MOVE "JOAO PEREIRA LIMA"    TO SEMENTE-NOME-CLIENTE (2).
+001030     MOVE "456789123045675"      TO SEMENTE-RG-CLIENTE   (2).
+001040     MOVE 1                      TO SEMENTE-QTD-ITENS    (2).
+001050     MOVE "MAMAO"                TO SEMENTE-NOME-COMPRA  (2 1).
+001060     MOVE 07                     TO SEMENTE-QUANTIDADE   (2 1).
+
+001070     MOVE "MARIA DA SILVA SOUZA" TO SEMENTE-NOME-CLIENTE (3).
+001080     MOVE "987654321098768"      TO SEMENTE-RG-CLIENTE   (3).
+001090     MOVE 2                      TO SEMENTE-QTD-ITENS    (3).
+001100     MOVE "ABACAXI"              TO SEMENTE-NOME-COMPRA  (3 1).
+001110     MOVE 12                     TO SEMENTE-QUANTIDADE   (3 1).
+001120     MOVE "LARANJA"              TO SEMENTE-NOME-COMPRA  (3 2).
+001130     MOVE 20                     TO SEMENTE-QUANTIDADE   (3 2).
+
+001140     OPEN OUTPUT CLIENTE-FILE.
+001150     IF NOT CLIENTE-FILE-OK
+001160         DISPLAY "CADCLI: ERRO AO ABRIR CLIENTE-FILE - STATUS "
+001170                 STATUS-CLIENTE-FILE
+001180         GO TO 9999-ENCERRAR
+001190     END-IF.
+001200 1000-INICIALIZAR-EXIT.
+001210     EXIT.
+
+001220*----------------------------------------------------------------*
+001230* GRAVA CADA REGISTRO SEMENTE NO MESTRE DE CLIENTES              *
+001240*----------------------------------------------------------------*
+001250 2000-CARREGAR-MESTRE.
+001260     PERFORM 2100-GRAVAR-REGISTRO
+001270         THRU 2100-GRAVAR-REGISTRO-EXIT
+001280         VARYING INDICE-CARGA FROM 1 BY 1
+001290         UNTIL INDICE-CARGA > TOTAL-CLIENTES-CARGA.
+001300 2000-CARREGAR-MESTRE-EXIT.
+001310     EXIT.
+
+001320 2100-GRAVAR-REGISTRO.
+001330     MOVE SEMENTE-NOME-CLIENTE (INDICE-CARGA) TO NOME-CLIENTE.
+001340     MOVE SEMENTE-RG-CLIENTE   (INDICE-CARGA) TO RG-CLIENTE.
+001350     MOVE SEMENTE-QTD-ITENS    (INDICE-CARGA) TO QTD-ITENS-COMPRA.
+001360     MOVE ZERO TO CONTROLE-TOTAL-COMPRAS.
+
+001370     PERFORM 2110-GRAVAR-ITEM
+001380         THRU 2110-GRAVAR-ITEM-EXIT
+001390         VARYING IDX-SEMENTE-ITEM FROM 1 BY 1
+001400         UNTIL IDX-SEMENTE-ITEM >
+001410               SEMENTE-QTD-ITENS (INDICE-CARGA).
+
+001420     WRITE CLIENTE.
+001430     IF NOT CLIENTE-FILE-OK
+001440         DISPLAY "CADCLI: ERRO AO GRAVAR RG " RG-CLIENTE
+001450                 " - STATUS " STATUS-CLIENTE-FILE
+001460     END-IF.
+001470 2100-GRAVAR-REGISTRO-EXIT.
+001480     EXIT.
+
+001490 2110-GRAVAR-ITEM.
+001500     MOVE SEMENTE-NOME-COMPRA (INDICE-CARGA IDX-SEMENTE-ITEM)
+001510         TO ITEM-NOME (IDX-SEMENTE-ITEM).
+001520     MOVE SEMENTE-QUANTIDADE  (INDICE-CARGA IDX-SEMENTE-ITEM)
+001530         TO ITEM-QUANTIDADE (IDX-SEMENTE-ITEM).
+001540     ADD SEMENTE-QUANTIDADE (INDICE-CARGA IDX-SEMENTE-ITEM)
+001550         TO CONTROLE-TOTAL-COMPRAS.
+001560 2110-GRAVAR-ITEM-EXIT.
+001570     EXIT.
+
+001580*----------------------------------------------------------------*
+001590* FECHA O ARQUIVO E ENCERRA O PROGRAMA DE CARGA                  *
+001600*----------------------------------------------------------------*
+001610 9000-FINALIZAR.
+001620     CLOSE CLIENTE-FILE.
+001630     DISPLAY "CADCLI: CARGA DO MESTRE DE CLIENTES CONCLUIDA".
+001640 9000-FINALIZAR-EXIT.
+001650     EXIT.
+
+001660 9999-ENCERRAR.
+001670     STOP RUN.
+
+
+
+
